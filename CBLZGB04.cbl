@@ -10,61 +10,97 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT CLIENTES ASSIGN TO
-           "C:\Users\gui\Downloads\Cliente.txt"
+           AS-CAMINHO-CLIENTES
        FILE STATUS IS AS-STATUS-E1.
 
        SELECT CARGOS ASSIGN TO
-           'C:\Users\gui\Downloads\Cargo.txt'
+           AS-CAMINHO-CARGOS
        FILE STATUS IS AS-STATUS-E2.
 
        SELECT DEPARTAMENTOS ASSIGN TO
-           'C:\Users\gui\Downloads\Departamento.txt'
+           AS-CAMINHO-DEPARTAMENTOS
        FILE STATUS IS AS-STATUS-E3.
 
        SELECT FUNCIONARIOS ASSIGN TO
-           'C:\Users\gui\Downloads\Funcionario.txt'
+           AS-CAMINHO-FUNCIONARIOS
        FILE STATUS IS AS-STATUS-E4.
 
        SELECT PROJETOS ASSIGN TO
-           'C:\Users\gui\Downloads\Projeto.txt'
+           AS-CAMINHO-PROJETOS
        FILE STATUS IS AS-STATUS-E5.
 
        SELECT PROJETOSFUNCIONARIOS ASSIGN TO
-           'C:\Users\gui\Downloads\ProjFunc.txt'
+           AS-CAMINHO-PROJFUNC
        FILE STATUS IS AS-STATUS-E6.
 
        SELECT CONTAS ASSIGN TO
-           'C:\Users\gui\Downloads\Conta.txt'
+           AS-CAMINHO-CONTAS
        FILE STATUS IS AS-STATUS-E7.
 
+       SELECT EXPECTATIVASCLIENTE ASSIGN TO
+           AS-CAMINHO-EXPECTATIVA
+       FILE STATUS IS AS-STATUS-E8.
+
        SELECT CLIENTES-S ASSIGN TO
-           'C:\Users\gui\Downloads\cliente1.txt'
+           AS-CAMINHO-CLIENTES-S
        FILE STATUS IS AS-STATUS-S1.
 
        SELECT CARGOS-S ASSIGN TO
-           'C:\Users\gui\Downloads\cargo1.txt'
+           AS-CAMINHO-CARGOS-S
        FILE STATUS IS AS-STATUS-S2.
 
        SELECT DEPARTAMENTOS-S ASSIGN TO
-           'C:\Users\gui\Downloads\departamento1.txt'
+           AS-CAMINHO-DEPARTAMENTOS-S
        FILE STATUS IS AS-STATUS-S3.
 
        SELECT FUNCIONARIOS-S ASSIGN TO
-           'C:\Users\gui\Downloads\funcionario1.txt'
+           AS-CAMINHO-FUNCIONARIOS-S
        FILE STATUS IS AS-STATUS-S4.
 
        SELECT PROJETOS-S ASSIGN TO
-           "C:\Users\gui\Downloads\projeto1.txt"
+           AS-CAMINHO-PROJETOS-S
        FILE STATUS IS AS-STATUS-S5.
 
        SELECT PROJETOSFUNCIONARIOS-S ASSIGN TO
-           'CC:\Users\gui\Downloads\pj1.txt'
+           AS-CAMINHO-PROJFUNC-S
        FILE STATUS IS AS-STATUS-S6.
 
        SELECT CONTAS-S ASSIGN TO
-           'C:\Users\gui\Downloads\conta1.txt'
+           AS-CAMINHO-CONTAS-S
        FILE STATUS IS AS-STATUS-S7.
 
+       SELECT DEPOSITO-FOLHA-S ASSIGN TO
+           AS-CAMINHO-DEPOSITO-S
+       FILE STATUS IS AS-STATUS-S12.
+
+       SELECT RELATORIO-PROJFUNC-S ASSIGN TO
+           AS-CAMINHO-REL-PROJFUNC-S
+       FILE STATUS IS AS-STATUS-S8.
+
+       SELECT REJEITOS-S ASSIGN TO
+           AS-CAMINHO-REJEITOS-S
+       FILE STATUS IS AS-STATUS-S9.
+
+       SELECT RELATORIO-FOLHA-DEP-S ASSIGN TO
+           AS-CAMINHO-REL-FOLHADEP-S
+       FILE STATUS IS AS-STATUS-S10.
+
+       SELECT RELATORIO-RECONCILIACAO-CLIENTE-S ASSIGN TO
+           AS-CAMINHO-REL-RECONC-S
+       FILE STATUS IS AS-STATUS-S11.
+
+       SELECT RELATORIO-ORGANOGRAMA-S ASSIGN TO
+           AS-CAMINHO-REL-ORGANOGRAMA-S
+       FILE STATUS IS AS-STATUS-S13.
+
+       SELECT RELATORIO-AUDITORIA-S ASSIGN TO
+           AS-CAMINHO-REL-AUDITORIA-S
+       FILE STATUS IS AS-STATUS-S14.
+
+       SELECT CHECKPOINT-CTL ASSIGN TO
+           AS-CAMINHO-CHECKPOINT
+       FILE STATUS IS AS-STATUS-CKPT.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -160,11 +196,20 @@
           05 ARQ-L-NUMERO-CONTA            PIC X(60).
           05 ARQ-L-TIPO-CONTA              PIC X(50).
 
+       FD EXPECTATIVASCLIENTE
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-EXPECTATIVASCLIENTE          PIC X(12).
+       01 FILLER REDEFINES ARQ-EXPECTATIVASCLIENTE.
+          05 ARQ-L-ID-EXPECTATIVA          PIC X(02).
+          05 ARQ-L-VALOR-ESPERADO          PIC X(10).
+
        FD CLIENTES-S
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
 
-       01 ARQ-CLIENTE-S                    PIC X(551).
+       01 ARQ-CLIENTE-S                    PIC X(636).
 
        FD CARGOS-S
           RECORDING MODE IS F
@@ -203,8 +248,111 @@
 
        01 ARQ-CONTA-S                      PIC X(212).
 
+       FD DEPOSITO-FOLHA-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-DEPOSITO-FOLHA-S             PIC X(120).
+       01 FILLER REDEFINES ARQ-DEPOSITO-FOLHA-S.
+          05 DEP-AGENCIA                   PIC X(50).
+          05 DEP-CONTA                     PIC X(60).
+          05 DEP-VALOR                     PIC 9(08)V99.
+
+       FD RELATORIO-PROJFUNC-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATORIO-PROJFUNC-S         PIC X(132).
+
+       FD REJEITOS-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-REJEITO-S                    PIC X(150).
+
+       FD RELATORIO-FOLHA-DEP-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATORIO-FOLHA-DEP-S        PIC X(132).
+
+       FD RELATORIO-RECONCILIACAO-CLIENTE-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S PIC X(199).
+
+       FD RELATORIO-ORGANOGRAMA-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATORIO-ORGANOGRAMA-S      PIC X(201).
+
+       FD RELATORIO-AUDITORIA-S
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-RELATORIO-AUDITORIA-S        PIC X(132).
+
+       FD CHECKPOINT-CTL
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-CHECKPOINT                   PIC X(10).
+       01 FILLER REDEFINES ARQ-CHECKPOINT.
+          05 CKPT-ARQ-ID                   PIC 9(02).
+          05 CKPT-QTDE-LIDA                PIC 9(08).
+
 
        WORKING-STORAGE SECTION.
+       01 AS-CAMINHO-CLIENTES       PIC X(100) VALUE
+          'C:\Users\gui\Downloads\Cliente.txt'.
+       01 AS-CAMINHO-CARGOS         PIC X(100) VALUE
+          'C:\Users\gui\Downloads\Cargo.txt'.
+       01 AS-CAMINHO-DEPARTAMENTOS  PIC X(100) VALUE
+          'C:\Users\gui\Downloads\Departamento.txt'.
+       01 AS-CAMINHO-FUNCIONARIOS   PIC X(100) VALUE
+          'C:\Users\gui\Downloads\Funcionario.txt'.
+       01 AS-CAMINHO-PROJETOS       PIC X(100) VALUE
+          'C:\Users\gui\Downloads\Projeto.txt'.
+       01 AS-CAMINHO-PROJFUNC       PIC X(100) VALUE
+          'C:\Users\gui\Downloads\ProjFunc.txt'.
+       01 AS-CAMINHO-CONTAS         PIC X(100) VALUE
+          'C:\Users\gui\Downloads\Conta.txt'.
+       01 AS-CAMINHO-EXPECTATIVA    PIC X(100) VALUE
+          'C:\Users\gui\Downloads\ExpectativaCliente.txt'.
+       01 AS-CAMINHO-CLIENTES-S     PIC X(100) VALUE
+          'C:\Users\gui\Downloads\cliente1.txt'.
+       01 AS-CAMINHO-CARGOS-S       PIC X(100) VALUE
+          'C:\Users\gui\Downloads\cargo1.txt'.
+       01 AS-CAMINHO-DEPARTAMENTOS-S PIC X(100) VALUE
+          'C:\Users\gui\Downloads\departamento1.txt'.
+       01 AS-CAMINHO-FUNCIONARIOS-S PIC X(100) VALUE
+          'C:\Users\gui\Downloads\funcionario1.txt'.
+       01 AS-CAMINHO-PROJETOS-S     PIC X(100) VALUE
+          'C:\Users\gui\Downloads\projeto1.txt'.
+       01 AS-CAMINHO-PROJFUNC-S     PIC X(100) VALUE
+          'C:\Users\gui\Downloads\pj1.txt'.
+       01 AS-CAMINHO-CONTAS-S       PIC X(100) VALUE
+          'C:\Users\gui\Downloads\conta1.txt'.
+       01 AS-CAMINHO-DEPOSITO-S     PIC X(100) VALUE
+          'C:\Users\gui\Downloads\deposito_folha1.txt'.
+       01 AS-CAMINHO-REL-PROJFUNC-S PIC X(100) VALUE
+          'C:\Users\gui\Downloads\projfunc_roster1.txt'.
+       01 AS-CAMINHO-REJEITOS-S     PIC X(100) VALUE
+          'C:\Users\gui\Downloads\rejeitos1.txt'.
+       01 AS-CAMINHO-REL-FOLHADEP-S PIC X(100) VALUE
+          'C:\Users\gui\Downloads\folha_departamento1.txt'.
+       01 AS-CAMINHO-REL-RECONC-S   PIC X(100) VALUE
+          'C:\Users\gui\Downloads\reconciliacao_cliente1.txt'.
+       01 AS-CAMINHO-REL-ORGANOGRAMA-S PIC X(100) VALUE
+          'C:\Users\gui\Downloads\organograma1.txt'.
+       01 AS-CAMINHO-REL-AUDITORIA-S PIC X(100) VALUE
+          'C:\Users\gui\Downloads\auditoria_integridade1.txt'.
+       01 AS-CAMINHO-CHECKPOINT     PIC X(100) VALUE
+          'C:\Users\gui\Downloads\checkpoint.ctl'.
+       01 AS-CAMINHO-ENV            PIC X(100) VALUE SPACES.
+
        01 AS-STATUS-E1              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-E2              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-E3              PIC 9(02) VALUE ZEROS.
@@ -212,6 +360,7 @@
        01 AS-STATUS-E5              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-E6              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-E7              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E8              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-S1              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-S2              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-S3              PIC 9(02) VALUE ZEROS.
@@ -219,6 +368,14 @@
        01 AS-STATUS-S5              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-S6              PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-S7              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S8              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S9              PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S10             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S11             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S12             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S13             PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-S14             PIC 9(02) VALUE ZEROS.
+       01 AS-FIM-EXPECTATIVA        PIC X(01) VALUE 'N'.
        01 AS-FIM1                   PIC X(01) VALUE 'N'.
        01 AS-FIM2                   PIC X(01) VALUE 'N'.
        01 AS-FIM3                   PIC X(01) VALUE 'N'.
@@ -227,6 +384,127 @@
        01 AS-FIM6                   PIC X(01) VALUE 'N'.
        01 AS-FIM7                   PIC X(01) VALUE 'N'.
 
+      ******************************************************************
+      * Checkpoint/restart das sete passadas de arquivo-mestre. Cada
+      * posicao das tabelas abaixo corresponde ao mesmo numero de
+      * arquivo usado em AS-STATUS-En/AS-FIMn (1=CLIENTES ... 7=CONTAS).
+      ******************************************************************
+       01 AS-STATUS-CKPT            PIC 9(02) VALUE ZEROS.
+       01 AS-FIM-CKPT               PIC X(01) VALUE 'N'.
+       01 AS-MODO-REPOSICAO         PIC X(01) VALUE 'N'.
+
+      ******************************************************************
+      * Filtro de status para as extracoes de CLIENTES e FUNCIONARIOS,
+      * lido de variavel de ambiente em 1000-INICIALIZAR: ATIVO, INATIVO
+      * ou TODOS (default quando ausente/invalido).
+      ******************************************************************
+       01 AS-FILTRO-ENTRADA         PIC X(20) VALUE SPACES.
+       01 AS-FILTRO-STATUS          PIC X(01) VALUE 'T'.
+       01 AS-STATUS-VERIFICAR       PIC X(20) VALUE SPACES.
+       01 AS-PASSA-FILTRO           PIC X(01) VALUE 'Y'.
+       01 AS-CKPT-INTERVALO         PIC 9(06) VALUE 100.
+       01 AS-CKPT-IDX               PIC 9(02) VALUE ZERO.
+       01 AS-LIDOS                    PIC 9(08) OCCURS 7 TIMES
+                                       VALUE ZERO.
+       01 AS-CKPT-RESTART              PIC 9(08) OCCURS 7 TIMES
+                                        VALUE ZERO.
+
+      ******************************************************************
+      * Tabelas de apoio em memoria, carregadas durante as passadas
+      * 2X00-PROCESSAR-* e usadas pelos relatorios que cruzam arquivos.
+      * Os IDs dos arquivos-mestre (PIC X(02)) sao usados como indice
+      * (1 a 99); ID 00 ou nao-numerico fica fora das tabelas.
+      ******************************************************************
+       01 AS-ID-ENTRADA             PIC X(02).
+       01 AS-IDX                    PIC 9(03) VALUE ZERO.
+
+       01 TAB-FUNC-NOME              PIC X(100)  OCCURS 99 TIMES.
+       01 TAB-FUNC-EXISTE              PIC X(01) OCCURS 99 TIMES
+                                        VALUE 'N'.
+       01 TAB-FUNC-CARGO-IDX          PIC 9(02)  OCCURS 99 TIMES
+                                       VALUE ZERO.
+       01 TAB-FUNC-DEP-IDX            PIC 9(02)  OCCURS 99 TIMES
+                                       VALUE ZERO.
+       01 TAB-FUNC-ATIVO              PIC X(01)  OCCURS 99 TIMES
+                                       VALUE 'N'.
+       01 TAB-PROJ-NOME               PIC X(100) OCCURS 99 TIMES.
+       01 TAB-PROJ-EXISTE              PIC X(01) OCCURS 99 TIMES
+                                        VALUE 'N'.
+       01 TAB-PROJ-DEP-IDX             PIC 9(02) OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-PROJ-CLI-IDX             PIC 9(02) OCCURS 99 TIMES
+                                        VALUE ZERO.
+
+       01 AS-PF-QTDE                PIC 9(04) VALUE ZERO.
+       01 TAB-PF-PROJ                 PIC 9(02) OCCURS 500 TIMES.
+       01 TAB-PF-FUNC                 PIC 9(02) OCCURS 500 TIMES.
+       01 AS-PF-IDX                 PIC 9(04) VALUE ZERO.
+       01 AS-ENCONTROU-PROJETO      PIC X(01) VALUE 'N'.
+
+       01 AS-CONTA-QTDE             PIC 9(04) VALUE ZERO.
+       01 TAB-CONTA-FUNC-IDX          PIC 9(02) OCCURS 500 TIMES.
+
+      ******************************************************************
+      * Validacao de CPF/CNPJ por digito verificador (modulo 11).
+      ******************************************************************
+       01 AS-DOC-ENTRADA            PIC X(18) VALUE SPACES.
+       01 TAB-DIGITO                PIC 9(01) OCCURS 14 TIMES
+                                     VALUE ZERO.
+       01 AS-QTDE-DIGITOS           PIC 9(02) VALUE ZERO.
+       01 AS-POS                    PIC 9(02) VALUE ZERO.
+       01 AS-J                      PIC 9(02) VALUE ZERO.
+       01 AS-CHAR                   PIC X(01).
+       01 AS-DOC-VALIDO             PIC X(01) VALUE 'N'.
+       01 AS-TODOS-IGUAIS           PIC X(01) VALUE 'N'.
+       01 AS-SOMA                   PIC 9(04) VALUE ZERO.
+       01 AS-RESTO                  PIC 9(04) VALUE ZERO.
+       01 AS-PESO                   PIC 9(02) VALUE ZERO.
+       01 AS-DV1                    PIC 9(01) VALUE ZERO.
+       01 AS-DV2                    PIC 9(01) VALUE ZERO.
+       01 AS-MOTIVO-REJEITO         PIC X(60) VALUE SPACES.
+       01 AS-DV-ORIG-1               PIC 9(01) VALUE ZERO.
+       01 AS-DV-ORIG-2               PIC 9(01) VALUE ZERO.
+
+      ******************************************************************
+      * Tabelas de apoio para o resumo de folha de pagamento por
+      * departamento (relatorio RELATORIO-FOLHA-DEP-S).
+      ******************************************************************
+       01 TAB-CARGO-SAL              PIC 9(08)V99 OCCURS 99 TIMES
+                                      VALUE ZERO.
+       01 TAB-CARGO-EXISTE            PIC X(01) OCCURS 99 TIMES
+                                       VALUE 'N'.
+       01 TAB-DEP-NOME                PIC X(50) OCCURS 99 TIMES.
+       01 TAB-DEP-EXISTE               PIC X(01) OCCURS 99 TIMES
+                                        VALUE 'N'.
+       01 TAB-DEP-HEADCOUNT            PIC 9(04) OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-DEP-HEADCOUNT-TOTAL      PIC 9(04) OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-DEP-SALTOTAL             PIC 9(08)V99 OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-DEP-RESP-IDX             PIC 9(02) OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 AS-IDX-CARGO              PIC 9(02) VALUE ZERO.
+       01 AS-IDX-DEP                PIC 9(02) VALUE ZERO.
+       01 AS-IDX-FUNC               PIC 9(02) VALUE ZERO.
+       01 AS-IDX-PROJ               PIC 9(02) VALUE ZERO.
+
+      ******************************************************************
+      * Tabelas de apoio para a reconciliacao de valor de contrato por
+      * cliente (relatorio RELATORIO-RECONCILIACAO-CLIENTE-S).
+      ******************************************************************
+       01 TAB-CLI-NOME                PIC X(100) OCCURS 99 TIMES.
+       01 TAB-CLI-EXISTE               PIC X(01) OCCURS 99 TIMES
+                                        VALUE 'N'.
+       01 TAB-CLI-QTDE-PROJ            PIC 9(04) OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-CLI-VALOR-TOTAL          PIC 9(08)V99 OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-CLI-VALOR-ESPERADO       PIC 9(08)V99 OCCURS 99 TIMES
+                                        VALUE ZERO.
+       01 TAB-CLI-TEM-ESPERADO         PIC X(01) OCCURS 99 TIMES
+                                        VALUE 'N'.
+
        01 CLIENTES-FIELDS.
            05 CLIENTES-ID.
                10 FILLER PIC X(3) VALUE 'ID:'.
@@ -402,94 +680,478 @@
                10 FILLER PIC X(5) VALUE 'Tipo:'.
                10 ARQ-S-TIPO-CONTA PIC X(50).
 
+       01 RELATORIO-PROJFUNC-TITULO.
+           05 FILLER PIC X(32) VALUE
+              'RELATORIO DE ALOCACAO DE EQUIPE'.
+
+       01 RELATORIO-PROJFUNC-CABECALHO.
+           05 FILLER PIC X(9) VALUE 'Projeto: '.
+           05 RPF-PROJETO-NOME PIC X(100).
+
+       01 RELATORIO-PROJFUNC-DETALHE.
+           05 FILLER PIC X(5) VALUE '   - '.
+           05 RPF-FUNC-NOME PIC X(100).
+
+       01 REJEITOS-FIELDS.
+           05 REJEITOS-ORIGEM.
+               10 FILLER PIC X(8) VALUE 'Origem: '.
+               10 ARQ-S-REJ-ORIGEM PIC X(12).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 REJEITOS-ID.
+               10 FILLER PIC X(3) VALUE 'ID:'.
+               10 ARQ-S-REJ-ID PIC X(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 REJEITOS-MOTIVO.
+               10 FILLER PIC X(7) VALUE 'Motivo:'.
+               10 ARQ-S-REJ-MOTIVO PIC X(60).
+
+       01 RELATORIO-FOLHA-DEP-TITULO.
+           05 FILLER PIC X(46) VALUE
+              'RESUMO DE FOLHA DE PAGAMENTO POR DEPARTAMENTO'.
+
+       01 RELATORIO-FOLHA-DEP-DETALHE.
+           05 FILLER PIC X(14) VALUE 'Departamento: '.
+           05 RFD-DEP-NOME PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE 'Funcionarios:'.
+           05 RFD-HEADCOUNT PIC ZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(16) VALUE 'Total Salarios: '.
+           05 RFD-SALTOTAL PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 RELATORIO-RECONCILIACAO-CLIENTE-TITULO.
+           05 FILLER PIC X(46) VALUE
+              'RECONCILIACAO DE VALOR DE CONTRATO POR CLIENTE'.
+
+       01 RELATORIO-ORGANOGRAMA-TITULO.
+           05 FILLER PIC X(35) VALUE
+              'ORGANOGRAMA DE DEPARTAMENTOS'.
+
+       01 RELATORIO-ORGANOGRAMA-DETALHE.
+           05 FILLER PIC X(14) VALUE 'Departamento: '.
+           05 ROG-DEP-NOME PIC X(50).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(14) VALUE 'Responsavel: '.
+           05 ROG-RESP-NOME PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE 'Funcionarios:'.
+           05 ROG-HEADCOUNT PIC ZZZ9.
+
+       01 RELATORIO-RECONCILIACAO-CLIENTE-DETALHE.
+           05 FILLER PIC X(9) VALUE 'Cliente: '.
+           05 RRC-CLI-NOME PIC X(100).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE 'Projetos:'.
+           05 RRC-QTDE-PROJ PIC ZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE 'Total: '.
+           05 RRC-VALOR-TOTAL PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'Esperado: '.
+           05 RRC-VALOR-ESPERADO PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RRC-SITUACAO PIC X(20).
+
+       01 RELATORIO-AUDITORIA-TITULO.
+           05 FILLER PIC X(39) VALUE
+              'AUDITORIA DE INTEGRIDADE REFERENCIAL'.
+
+       01 RELATORIO-AUDITORIA-DETALHE.
+           05 FILLER PIC X(9) VALUE 'Origem: '.
+           05 RAI-ARQ-ORIGEM PIC X(16).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE 'Campo: '.
+           05 RAI-CAMPO PIC X(22).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE 'Valor: '.
+           05 RAI-VALOR PIC X(02).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE 'Destino: '.
+           05 RAI-ARQ-DESTINO PIC X(16).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(30) VALUE
+              'REFERENCIA NAO ENCONTRADA'.
+
        PROCEDURE DIVISION.
-           PERFORM 1000-INICIALIZAR.
+           PERFORM ABRIR-ARQUIVOS.
            PERFORM 2000-PROCESSAR.
            PERFORM 3000-FINALIZAR.
+           STOP RUN.
 
        1000-INICIALIZAR        SECTION.
-      *>      READ CLIENTES.
-           IF AS-STATUS-E1 NOT EQUALS ZEROS
+           ABRIR-ARQUIVOS.
+           PERFORM CARREGAR-CAMINHOS.
+           PERFORM CARREGAR-FILTRO-STATUS.
+           PERFORM CARREGAR-CHECKPOINT.
+
+           OPEN INPUT CLIENTES.
+           IF AS-STATUS-E1 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM1
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-CLIENTES.
+           IF AS-CKPT-RESTART(1) > ZERO
+               OPEN EXTEND CLIENTES-S
+           ELSE
+               OPEN OUTPUT CLIENTES-S
+           END-IF
 
-           READ CARGOS.
-           IF AS-STATUS-E2 NOT EQUALS ZEROS
+           OPEN INPUT CARGOS.
+           IF AS-STATUS-E2 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM2
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-CARGOS.
+           IF AS-CKPT-RESTART(2) > ZERO
+               OPEN EXTEND CARGOS-S
+           ELSE
+               OPEN OUTPUT CARGOS-S
+           END-IF
 
-           READ DEPARTAMENTOS.
-           IF AS-STATUS-E3 NOT EQUALS ZEROS
+           OPEN INPUT DEPARTAMENTOS.
+           IF AS-STATUS-E3 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM3
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-DEPARTAMENTOS.
+           IF AS-CKPT-RESTART(3) > ZERO
+               OPEN EXTEND DEPARTAMENTOS-S
+           ELSE
+               OPEN OUTPUT DEPARTAMENTOS-S
+           END-IF
 
-           READ FUNCIONARIOS.
-           IF AS-STATUS-E4 NOT EQUALS ZEROS
+           OPEN INPUT FUNCIONARIOS.
+           IF AS-STATUS-E4 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM4
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-FUNCIONARIOS.
+           IF AS-CKPT-RESTART(4) > ZERO
+               OPEN EXTEND FUNCIONARIOS-S
+           ELSE
+               OPEN OUTPUT FUNCIONARIOS-S
+           END-IF
 
-           READ PROJETOS.
-           IF AS-STATUS-E5 NOT EQUALS ZEROS
+           OPEN INPUT PROJETOS.
+           IF AS-STATUS-E5 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM5
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-PROJETOS.
+           IF AS-CKPT-RESTART(5) > ZERO
+               OPEN EXTEND PROJETOS-S
+           ELSE
+               OPEN OUTPUT PROJETOS-S
+           END-IF
 
-           READ PROJETOSFUNCIONARIOS.
-           IF AS-STATUS-E6 NOT EQUALS ZEROS
+           OPEN INPUT PROJETOSFUNCIONARIOS.
+           IF AS-STATUS-E6 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM6
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-PROJFUNC.
+           IF AS-CKPT-RESTART(6) > ZERO
+               OPEN EXTEND PROJETOSFUNCIONARIOS-S
+           ELSE
+               OPEN OUTPUT PROJETOSFUNCIONARIOS-S
+           END-IF
 
-           READ CONTAS.
-           IF AS-STATUS-E7 NOT EQUALS ZEROS
+           OPEN INPUT CONTAS.
+           IF AS-STATUS-E7 NOT EQUAL ZEROS
                DISPLAY 'ARQUIVO VAZIO'
                MOVE 'S' TO AS-FIM7
-           END-IF.
+           END-IF
+           PERFORM REPOSICIONAR-CONTAS.
+           IF AS-CKPT-RESTART(7) > ZERO
+               OPEN EXTEND CONTAS-S
+               OPEN EXTEND DEPOSITO-FOLHA-S
+           ELSE
+               OPEN OUTPUT CONTAS-S
+               OPEN OUTPUT DEPOSITO-FOLHA-S
+           END-IF
 
-           OPEN INPUT CLIENTES.
-           OPEN INPUT CARGOS.
-           OPEN INPUT DEPARTAMENTOS.
-           OPEN INPUT FUNCIONARIOS.
-           OPEN INPUT PROJETOS.
-           OPEN INPUT PROJETOSFUNCIONARIOS.
-           OPEN INPUT CONTAS.
+           IF AS-CKPT-RESTART(1) > ZERO OR AS-CKPT-RESTART(4) > ZERO
+               OPEN EXTEND REJEITOS-S
+           ELSE
+               OPEN OUTPUT REJEITOS-S
+           END-IF
 
-           OPEN OUTPUT CLIENTES-S.
-           OPEN OUTPUT CARGOS-S.
-           OPEN OUTPUT DEPARTAMENTOS-S.
-           OPEN OUTPUT FUNCIONARIOS-S.
-           OPEN OUTPUT PROJETOS-S.
-           OPEN OUTPUT PROJETOSFUNCIONARIOS-S.
-           OPEN OUTPUT CONTAS-S.
+           OPEN OUTPUT RELATORIO-PROJFUNC-S.
+           OPEN OUTPUT RELATORIO-FOLHA-DEP-S.
+           OPEN OUTPUT RELATORIO-RECONCILIACAO-CLIENTE-S.
+           OPEN OUTPUT RELATORIO-ORGANOGRAMA-S.
+           OPEN OUTPUT RELATORIO-AUDITORIA-S.
+
+           PERFORM CARREGAR-EXPECTATIVAS.
+
+           CARREGAR-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-CTL
+               IF AS-STATUS-CKPT EQUAL ZEROS
+                   MOVE 'N' TO AS-FIM-CKPT
+                   PERFORM UNTIL AS-FIM-CKPT EQUAL 'S'
+                       READ CHECKPOINT-CTL
+                       AT END
+                           MOVE 'S' TO AS-FIM-CKPT
+                       NOT AT END
+                           IF CKPT-ARQ-ID IS NUMERIC
+                                   AND CKPT-ARQ-ID > ZERO
+                                   AND CKPT-ARQ-ID < 8
+                               MOVE CKPT-QTDE-LIDA TO
+                                   AS-CKPT-RESTART(CKPT-ARQ-ID)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-CTL
+               END-IF.
+
+           CARREGAR-CAMINHOS.
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CLIENTES"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CLIENTES
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CARGOS"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CARGOS
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_DEPARTAMENTOS"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-DEPARTAMENTOS
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_FUNCIONARIOS"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-FUNCIONARIOS
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_PROJETOS"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-PROJETOS
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_PROJFUNC"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-PROJFUNC
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CONTAS"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CONTAS
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_EXPECTATIVA"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-EXPECTATIVA
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CLIENTES_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CLIENTES-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CARGOS_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CARGOS-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_DEPARTAMENTOS_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-DEPARTAMENTOS-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_FUNCIONARIOS_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-FUNCIONARIOS-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_PROJETOS_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-PROJETOS-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_PROJFUNC_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-PROJFUNC-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CONTAS_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CONTAS-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_DEPOSITO_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-DEPOSITO-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_REL_PROJFUNC_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-REL-PROJFUNC-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_REJEITOS_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-REJEITOS-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_REL_FOLHADEP_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-REL-FOLHADEP-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_REL_RECONC_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-REL-RECONC-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_REL_ORGANOGRAMA_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-REL-ORGANOGRAMA-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_REL_AUDITORIA_S"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-REL-AUDITORIA-S
+               END-IF
+               ACCEPT AS-CAMINHO-ENV FROM ENVIRONMENT
+                   "CBLZGB04_CHECKPOINT"
+               IF AS-CAMINHO-ENV NOT = SPACES
+                   MOVE AS-CAMINHO-ENV TO AS-CAMINHO-CHECKPOINT
+               END-IF.
+
+           CARREGAR-FILTRO-STATUS.
+               ACCEPT AS-FILTRO-ENTRADA FROM ENVIRONMENT
+                   "CBLZGB04_FILTRO_STATUS"
+               EVALUATE AS-FILTRO-ENTRADA
+                   WHEN 'ATIVO'
+                       MOVE 'A' TO AS-FILTRO-STATUS
+                   WHEN 'INATIVO'
+                       MOVE 'I' TO AS-FILTRO-STATUS
+                   WHEN OTHER
+                       MOVE 'T' TO AS-FILTRO-STATUS
+               END-EVALUATE.
+
+           CARREGAR-EXPECTATIVAS.
+               OPEN INPUT EXPECTATIVASCLIENTE
+               IF AS-STATUS-E8 EQUAL ZEROS
+                   MOVE 'N' TO AS-FIM-EXPECTATIVA
+                   PERFORM UNTIL AS-FIM-EXPECTATIVA EQUAL 'S'
+                       READ EXPECTATIVASCLIENTE
+                       AT END
+                           MOVE 'S' TO AS-FIM-EXPECTATIVA
+                       NOT AT END
+                           MOVE ARQ-L-ID-EXPECTATIVA TO AS-ID-ENTRADA
+                           PERFORM CONVERTER-ID-IDX
+                           IF AS-IDX > ZERO
+                               COMPUTE TAB-CLI-VALOR-ESPERADO(AS-IDX) =
+                                   FUNCTION NUMVAL(ARQ-L-VALOR-ESPERADO)
+                               MOVE 'Y' TO TAB-CLI-TEM-ESPERADO(AS-IDX)
+                           END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE EXPECTATIVASCLIENTE
+               END-IF.
+
+           REPOSICIONAR-CLIENTES.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-CLIENTE
+                   UNTIL AS-LIDOS(1) >= AS-CKPT-RESTART(1)
+                       OR AS-FIM1 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
+
+           REPOSICIONAR-CARGOS.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-CARGO
+                   UNTIL AS-LIDOS(2) >= AS-CKPT-RESTART(2)
+                       OR AS-FIM2 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
+
+           REPOSICIONAR-DEPARTAMENTOS.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-DEPARTAMENTO
+                   UNTIL AS-LIDOS(3) >= AS-CKPT-RESTART(3)
+                       OR AS-FIM3 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
+
+           REPOSICIONAR-FUNCIONARIOS.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-FUNCIONARIO
+                   UNTIL AS-LIDOS(4) >= AS-CKPT-RESTART(4)
+                       OR AS-FIM4 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
+
+           REPOSICIONAR-PROJETOS.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-PROJETO
+                   UNTIL AS-LIDOS(5) >= AS-CKPT-RESTART(5)
+                       OR AS-FIM5 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
+
+           REPOSICIONAR-PROJFUNC.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-PROJFUNC
+                   UNTIL AS-LIDOS(6) >= AS-CKPT-RESTART(6)
+                       OR AS-FIM6 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
+
+           REPOSICIONAR-CONTAS.
+               MOVE 'Y' TO AS-MODO-REPOSICAO
+               PERFORM LER-CONTA
+                   UNTIL AS-LIDOS(7) >= AS-CKPT-RESTART(7)
+                       OR AS-FIM7 EQUAL 'S'
+               MOVE 'N' TO AS-MODO-REPOSICAO.
 
        1000-INICIALIZAR-FIM.
            EXIT.
 
+       1050-GRAVAR-CHECKPOINT SECTION.
+           GRAVAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-CTL
+               PERFORM VARYING AS-CKPT-IDX FROM 1 BY 1
+                       UNTIL AS-CKPT-IDX > 7
+                   MOVE AS-CKPT-IDX TO CKPT-ARQ-ID
+                   MOVE AS-LIDOS(AS-CKPT-IDX) TO CKPT-QTDE-LIDA
+                   WRITE ARQ-CHECKPOINT
+               END-PERFORM
+               CLOSE CHECKPOINT-CTL.
+
+       1050-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+
        2000-PROCESSAR          SECTION.
 
-           PERFORM 2100-PROCESSAR-CLIENTES     UNTIL AS-FIM1 EQUAL 'S'.
-           PERFORM 2200-PROCESSAR-CARGOS       UNTIL AS-FIM2 EQUAL 'S'.
-           PERFORM 2300-PROCESSAR-DEPARTAMENTO UNTIL AS-FIM3 EQUAL 'S'.
-           PERFORM 2400-PROCESSAR-FUNCIONARIOS UNTIL AS-FIM4 EQUAL 'S'.
-           PERFORM 2500-PROCESSAR-PROJETOS     UNTIL AS-FIM5 EQUAL 'S'.
-           PERFORM 2600-PROCESSAR-PROJFUNC     UNTIL AS-FIM6 EQUAL 'S'.
-           PERFORM 2700-PROCESSAR-CONTAS       UNTIL AS-FIM7 EQUAL 'S'.
+           PERFORM LER-CLIENTE      UNTIL AS-FIM1 EQUAL 'S'.
+           PERFORM LER-CARGO        UNTIL AS-FIM2 EQUAL 'S'.
+           PERFORM LER-DEPARTAMENTO UNTIL AS-FIM3 EQUAL 'S'.
+           PERFORM LER-FUNCIONARIO  UNTIL AS-FIM4 EQUAL 'S'.
+           PERFORM 2450-GERAR-RELATORIO-FOLHA-DEP.
+           PERFORM 2460-GERAR-RELATORIO-ORGANOGRAMA.
+           PERFORM LER-PROJETO      UNTIL AS-FIM5 EQUAL 'S'.
+           PERFORM 2550-GERAR-RELATORIO-RECONCILIACAO-CLIENTE.
+           PERFORM LER-PROJFUNC     UNTIL AS-FIM6 EQUAL 'S'.
+           PERFORM 2650-GERAR-RELATORIO-PROJFUNC.
+           PERFORM LER-CONTA        UNTIL AS-FIM7 EQUAL 'S'.
+           PERFORM GRAVAR-CHECKPOINT.
+           PERFORM AUDITORIA-INTEGRIDADE.
 
        2000-PROCESSAR-FIM.
            EXIT.
 
        2100-PROCESSAR-CLIENTES SECTION.
-           READ-CLIENTES.
+           LER-CLIENTE.
                READ CLIENTES
                AT END
-                   DISPLAY 'ARQUIVO VAZIO'
                    MOVE 'S' TO AS-FIM1
                NOT AT END
+                   ADD 1 TO AS-LIDOS(1)
                    PERFORM PROCESS-RECORD
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(1), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
                END-READ.
 
            PROCESS-RECORD.
@@ -503,78 +1165,141 @@
                MOVE ARQ-L-CPF TO ARQ-S-CPF
                MOVE ARQ-L-CNPJ TO ARQ-S-CNPJ
 
-               MOVE CLIENTES-FIELDS TO ARQ-CLIENTE-S
-
-               WRITE ARQ-CLIENTE-S.
-               READ CLIENTES
-                   AT END
-                   MOVE 'S' TO AS-FIM1
-               END-READ.
-               PERFORM READ-CLIENTES.
-
-           EXIT.   
+               PERFORM VALIDAR-CPF-CNPJ-CLIENTE
+
+               MOVE ARQ-L-ID TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               IF AS-IDX > ZERO
+                   MOVE ARQ-L-NOME TO TAB-CLI-NOME(AS-IDX)
+                   MOVE 'Y' TO TAB-CLI-EXISTE(AS-IDX)
+               END-IF
+
+               IF AS-MODO-REPOSICAO = 'N'
+                   IF AS-DOC-VALIDO = 'Y'
+                       MOVE ARQ-L-STATUS TO AS-STATUS-VERIFICAR
+                       PERFORM VERIFICAR-FILTRO-STATUS
+                       IF AS-PASSA-FILTRO = 'Y'
+                           MOVE CLIENTES-FIELDS TO ARQ-CLIENTE-S
+                           WRITE ARQ-CLIENTE-S
+                       END-IF
+                   ELSE
+                       MOVE 'CLIENTE' TO ARQ-S-REJ-ORIGEM
+                       MOVE ARQ-L-ID TO ARQ-S-REJ-ID
+                       MOVE AS-MOTIVO-REJEITO TO ARQ-S-REJ-MOTIVO
+                       MOVE REJEITOS-FIELDS TO ARQ-REJEITO-S
+                       WRITE ARQ-REJEITO-S
+                   END-IF
+               END-IF.
+
+           VALIDAR-CPF-CNPJ-CLIENTE.
+               MOVE SPACES TO AS-MOTIVO-REJEITO
+               IF ARQ-L-CPF = SPACES AND ARQ-L-CNPJ = SPACES
+                   MOVE 'N' TO AS-DOC-VALIDO
+                   MOVE 'CPF e CNPJ em branco' TO AS-MOTIVO-REJEITO
+               ELSE
+                   MOVE 'Y' TO AS-DOC-VALIDO
+                   IF ARQ-L-CPF NOT = SPACES
+                       MOVE ARQ-L-CPF TO AS-DOC-ENTRADA
+                       PERFORM VALIDAR-CPF
+                   END-IF
+                   IF AS-DOC-VALIDO = 'Y' AND ARQ-L-CNPJ NOT = SPACES
+                       MOVE ARQ-L-CNPJ TO AS-DOC-ENTRADA
+                       PERFORM VALIDAR-CNPJ
+                   END-IF
+               END-IF.
 
        2100-PROCESSAR-CLIENTES-FIM.
            EXIT.
 
        2200-PROCESSAR-CARGOS SECTION.
-           READ CARGOS
-           AT END
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM2
-           NOT AT END
-               PERFORM PROCESSAR-CARGOS
-           END-READ.
+           LER-CARGO.
+               READ CARGOS
+               AT END
+                   MOVE 'S' TO AS-FIM2
+               NOT AT END
+                   ADD 1 TO AS-LIDOS(2)
+                   PERFORM PROCESSAR-CARGOS
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(2), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+               END-READ.
 
            PROCESSAR-CARGOS.
                MOVE ARQ-L-ID-CARGO   TO ARQ-S-ID-CARGO
                MOVE ARQ-L-NOME-CARGO TO ARQ-S-NOME-CARGO
                MOVE ARQ-L-SAL-BASE   TO ARQ-S-SAL-BASE
                MOVE CARGOS-FIELDS    TO ARQ-CARGO-S
-               WRITE ARQ-CARGO-S.
 
-           READ CARGOS
-           AT END
-               MOVE 'S' TO AS-FIM2
-           END-READ.
+               MOVE ARQ-L-ID-CARGO TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               IF AS-IDX > ZERO
+                   COMPUTE TAB-CARGO-SAL(AS-IDX) =
+                       FUNCTION NUMVAL(ARQ-L-SAL-BASE)
+                   MOVE 'Y' TO TAB-CARGO-EXISTE(AS-IDX)
+               END-IF
 
-           EXIT.
+               IF AS-MODO-REPOSICAO = 'N'
+                   WRITE ARQ-CARGO-S
+               END-IF.
 
        2200-PROCESSAR-CARGOS-FIM.
            EXIT.
 
        2300-PROCESSAR-DEPARTAMENTO SECTION.
-           READ DEPARTAMENTOS
-           AT END
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM3
-           NOT AT END
-               PERFORM PROCESSAR-DEPARTAMENTO
-           END-READ.
-               
+           LER-DEPARTAMENTO.
+               READ DEPARTAMENTOS
+               AT END
+                   MOVE 'S' TO AS-FIM3
+               NOT AT END
+                   ADD 1 TO AS-LIDOS(3)
+                   PERFORM PROCESSAR-DEPARTAMENTO
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(3), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+               END-READ.
+
            PROCESSAR-DEPARTAMENTO.
                MOVE ARQ-L-ID-DEP         TO ARQ-S-ID-DEP
                MOVE ARQ-L-NOME-DEP       TO ARQ-S-NOME-DEP
                MOVE ARQ-L-ID-RESPONSAVEL TO ARQ-S-ID-RESPONSAVEL
-               WRITE ARQ-DEPARTAMENTO-S.
-           READ DEPARTAMENTOS
-           AT END
-               MOVE 'S' TO AS-FIM3
-           END-READ.
-           EXIT.
+
+               MOVE ARQ-L-ID-DEP TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               MOVE AS-IDX TO AS-IDX-DEP
+               IF AS-IDX-DEP > ZERO
+                   MOVE ARQ-L-NOME-DEP TO TAB-DEP-NOME(AS-IDX-DEP)
+                   MOVE 'Y' TO TAB-DEP-EXISTE(AS-IDX-DEP)
+                   MOVE ARQ-L-ID-RESPONSAVEL TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO TAB-DEP-RESP-IDX(AS-IDX-DEP)
+               END-IF
+
+               IF AS-MODO-REPOSICAO = 'N'
+                   WRITE ARQ-DEPARTAMENTO-S
+               END-IF.
 
        2300-PROCESSAR-DEPARTAMENTO-FIM.
            EXIT.
 
        2400-PROCESSAR-FUNCIONARIOS SECTION.
-           READ CARGOS
-           AT END
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM4
-           NOT AT END
-               PERFORM PROCESSAR-FUNCIONARIOS
-           END-READ.
-               
+           LER-FUNCIONARIO.
+               READ FUNCIONARIOS
+               AT END
+                   MOVE 'S' TO AS-FIM4
+               NOT AT END
+                   ADD 1 TO AS-LIDOS(4)
+                   PERFORM PROCESSAR-FUNCIONARIOS
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(4), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+               END-READ.
+
            PROCESSAR-FUNCIONARIOS.
                MOVE ARQ-L-ID-FUNC TO ARQ-S-ID-FUNC
                MOVE ARQ-L-ID-CARGO-FUNC TO ARQ-S-ID-CARGO-FUNC
@@ -591,29 +1316,134 @@
 
                MOVE FUNCIONARIOS-FIELDS TO ARQ-FUNCIONARIO-S
 
+               MOVE ARQ-L-ID-FUNC TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               MOVE AS-IDX TO AS-IDX-FUNC
+               IF AS-IDX-FUNC > ZERO
+                   MOVE ARQ-L-NOME-FUNC TO TAB-FUNC-NOME(AS-IDX-FUNC)
+                   MOVE 'Y' TO TAB-FUNC-EXISTE(AS-IDX-FUNC)
+                   MOVE ARQ-L-ID-CARGO-FUNC TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO TAB-FUNC-CARGO-IDX(AS-IDX-FUNC)
+                   MOVE ARQ-L-ID-DEP-FUNC TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO TAB-FUNC-DEP-IDX(AS-IDX-FUNC)
+                   IF ARQ-L-STATUS-FUNC = 'Ativo'
+                       MOVE 'Y' TO TAB-FUNC-ATIVO(AS-IDX-FUNC)
+                   END-IF
+                   IF TAB-FUNC-DEP-IDX(AS-IDX-FUNC) > ZERO
+                       ADD 1 TO TAB-DEP-HEADCOUNT-TOTAL
+                           (TAB-FUNC-DEP-IDX(AS-IDX-FUNC))
+                   END-IF
+               END-IF
+
+               IF ARQ-L-STATUS-FUNC = 'Ativo'
+                   MOVE ARQ-L-ID-DEP-FUNC TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO AS-IDX-DEP
+                   MOVE ARQ-L-ID-CARGO-FUNC TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO AS-IDX-CARGO
+                   IF AS-IDX-DEP > ZERO
+                       ADD 1 TO TAB-DEP-HEADCOUNT(AS-IDX-DEP)
+                       IF AS-IDX-CARGO > ZERO
+                           ADD TAB-CARGO-SAL(AS-IDX-CARGO) TO
+                               TAB-DEP-SALTOTAL(AS-IDX-DEP)
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF ARQ-L-CPF-FUNC = SPACES
+                   MOVE 'N' TO AS-DOC-VALIDO
+                   MOVE 'CPF em branco' TO AS-MOTIVO-REJEITO
+               ELSE
+                   MOVE ARQ-L-CPF-FUNC TO AS-DOC-ENTRADA
+                   PERFORM VALIDAR-CPF
+               END-IF
+
+               IF AS-MODO-REPOSICAO = 'N'
+                   IF AS-DOC-VALIDO = 'Y'
+                       MOVE ARQ-L-STATUS-FUNC TO AS-STATUS-VERIFICAR
+                       PERFORM VERIFICAR-FILTRO-STATUS
+                       IF AS-PASSA-FILTRO = 'Y'
+                           WRITE ARQ-FUNCIONARIO-S
+                       END-IF
+                   ELSE
+                       MOVE 'FUNCIONARIO' TO ARQ-S-REJ-ORIGEM
+                       MOVE ARQ-L-ID-FUNC TO ARQ-S-REJ-ID
+                       MOVE AS-MOTIVO-REJEITO TO ARQ-S-REJ-MOTIVO
+                       MOVE REJEITOS-FIELDS TO ARQ-REJEITO-S
+                       WRITE ARQ-REJEITO-S
+                   END-IF
+               END-IF.
 
-           
-               WRITE ARQ-FUNCIONARIO-S.
-               READ FUNCIONARIOS
-                   AT END
-                   MOVE 'S' TO AS-FIM4
-               END-READ.
+       2400-PROCESSAR-FUNCIONARIOS-FIM.
            EXIT.
-           
-          
-         
 
-       2400-PROCESSAR-FUNCIONARIOS-FIM.
+       2450-GERAR-RELATORIO-FOLHA-DEP SECTION.
+           MOVE RELATORIO-FOLHA-DEP-TITULO TO
+               ARQ-RELATORIO-FOLHA-DEP-S
+           WRITE ARQ-RELATORIO-FOLHA-DEP-S.
+
+           PERFORM VARYING AS-IDX FROM 1 BY 1 UNTIL AS-IDX > 99
+               IF TAB-DEP-EXISTE(AS-IDX) = 'Y'
+                   MOVE TAB-DEP-NOME(AS-IDX) TO RFD-DEP-NOME
+                   MOVE TAB-DEP-HEADCOUNT(AS-IDX) TO RFD-HEADCOUNT
+                   MOVE TAB-DEP-SALTOTAL(AS-IDX) TO RFD-SALTOTAL
+                   MOVE RELATORIO-FOLHA-DEP-DETALHE TO
+                       ARQ-RELATORIO-FOLHA-DEP-S
+                   WRITE ARQ-RELATORIO-FOLHA-DEP-S
+               END-IF
+           END-PERFORM.
+
+       2450-GERAR-RELATORIO-FOLHA-DEP-FIM.
+           EXIT.
+
+       2460-GERAR-RELATORIO-ORGANOGRAMA SECTION.
+           MOVE RELATORIO-ORGANOGRAMA-TITULO TO
+               ARQ-RELATORIO-ORGANOGRAMA-S
+           WRITE ARQ-RELATORIO-ORGANOGRAMA-S.
+
+           PERFORM VARYING AS-IDX FROM 1 BY 1 UNTIL AS-IDX > 99
+               IF TAB-DEP-EXISTE(AS-IDX) = 'Y'
+                   MOVE TAB-DEP-NOME(AS-IDX) TO ROG-DEP-NOME
+                   MOVE TAB-DEP-HEADCOUNT-TOTAL(AS-IDX) TO ROG-HEADCOUNT
+                   IF TAB-DEP-RESP-IDX(AS-IDX) > ZERO AND
+                           TAB-FUNC-EXISTE(TAB-DEP-RESP-IDX(AS-IDX))
+                               = 'Y'
+                       MOVE TAB-FUNC-NOME(TAB-DEP-RESP-IDX(AS-IDX))
+                           TO ROG-RESP-NOME
+                   ELSE
+                       IF TAB-DEP-RESP-IDX(AS-IDX) > ZERO
+                           MOVE '(funcionario nao encontrado)' TO
+                               ROG-RESP-NOME
+                       ELSE
+                           MOVE '(nao definido)' TO ROG-RESP-NOME
+                       END-IF
+                   END-IF
+                   MOVE RELATORIO-ORGANOGRAMA-DETALHE TO
+                       ARQ-RELATORIO-ORGANOGRAMA-S
+                   WRITE ARQ-RELATORIO-ORGANOGRAMA-S
+               END-IF
+           END-PERFORM.
+
+       2460-GERAR-RELATORIO-ORGANOGRAMA-FIM.
            EXIT.
 
        2500-PROCESSAR-PROJETOS SECTION.
-           READ PROJETOS
-           AT END
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM5
-           NOT AT END
-               PERFORM PROCESSAR-FUNCIONARIOS
-           END-READ.
+           LER-PROJETO.
+               READ PROJETOS
+               AT END
+                   MOVE 'S' TO AS-FIM5
+               NOT AT END
+                   ADD 1 TO AS-LIDOS(5)
+                   PERFORM PROCESSAR-PROJETOS
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(5), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+               END-READ.
 
            PROCESSAR-PROJETOS.
                MOVE ARQ-L-ID-PROJETO TO ARQ-S-ID-PROJETO
@@ -626,78 +1456,483 @@
                MOVE ARQ-L-DATA-ENTREGA-PROJ TO ARQ-S-DATA-ENTREGA-PROJ
 
                MOVE PROJETOS-FIELDS TO ARQ-PROJETO-S
-               WRITE ARQ-PROJETO-S.
-               
 
-               READ PROJETOS
-                   AT END
-                   MOVE 'S' TO AS-FIM5
-               END-READ.
-           EXIT.
-           
+               MOVE ARQ-L-ID-PROJETO TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               MOVE AS-IDX TO AS-IDX-PROJ
+               IF AS-IDX-PROJ > ZERO
+                   MOVE ARQ-L-NOME-PROJ TO TAB-PROJ-NOME(AS-IDX-PROJ)
+                   MOVE 'Y' TO TAB-PROJ-EXISTE(AS-IDX-PROJ)
+                   MOVE ARQ-L-ID-DEP-PROJETO TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO TAB-PROJ-DEP-IDX(AS-IDX-PROJ)
+               END-IF
+
+               MOVE ARQ-L-ID-CLIENTE-PROJ TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               IF AS-IDX-PROJ > ZERO
+                   MOVE AS-IDX TO TAB-PROJ-CLI-IDX(AS-IDX-PROJ)
+               END-IF
+               IF AS-IDX > ZERO
+                   ADD 1 TO TAB-CLI-QTDE-PROJ(AS-IDX)
+                   COMPUTE TAB-CLI-VALOR-TOTAL(AS-IDX) =
+                       TAB-CLI-VALOR-TOTAL(AS-IDX) +
+                       FUNCTION NUMVAL(ARQ-L-VALOR-PROJ)
+               END-IF
+
+               IF AS-MODO-REPOSICAO = 'N'
+                   WRITE ARQ-PROJETO-S
+               END-IF.
 
        2500-PROCESSAR-PROJETOS-FIM.
            EXIT.
 
-       2600-PROCESSAR-PROJFUNC SECTION.
-           READ PROJETOSFUNCIONARIOS
-           AT END
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM6
-           NOT AT END
-               PERFORM PROCESSAR-PROJFUNC
-           END-READ.
+       2550-GERAR-RELATORIO-RECONCILIACAO-CLIENTE SECTION.
+           MOVE RELATORIO-RECONCILIACAO-CLIENTE-TITULO TO
+               ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S
+           WRITE ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S.
+
+           PERFORM VARYING AS-IDX FROM 1 BY 1 UNTIL AS-IDX > 99
+               IF TAB-CLI-EXISTE(AS-IDX) = 'Y'
+                   MOVE TAB-CLI-NOME(AS-IDX) TO RRC-CLI-NOME
+                   MOVE TAB-CLI-QTDE-PROJ(AS-IDX) TO RRC-QTDE-PROJ
+                   MOVE TAB-CLI-VALOR-TOTAL(AS-IDX) TO RRC-VALOR-TOTAL
+                   IF TAB-CLI-TEM-ESPERADO(AS-IDX) = 'Y'
+                       MOVE TAB-CLI-VALOR-ESPERADO(AS-IDX) TO
+                           RRC-VALOR-ESPERADO
+                       IF TAB-CLI-VALOR-TOTAL(AS-IDX) =
+                               TAB-CLI-VALOR-ESPERADO(AS-IDX)
+                           MOVE 'OK' TO RRC-SITUACAO
+                       ELSE
+                           MOVE 'DIVERGENTE' TO RRC-SITUACAO
+                       END-IF
+                   ELSE
+                       MOVE ZERO TO RRC-VALOR-ESPERADO
+                       MOVE 'SEM EXPECTATIVA' TO RRC-SITUACAO
+                   END-IF
+                   MOVE RELATORIO-RECONCILIACAO-CLIENTE-DETALHE TO
+                       ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S
+                   WRITE ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING AS-IDX FROM 1 BY 1 UNTIL AS-IDX > 99
+               IF TAB-CLI-EXISTE(AS-IDX) = 'N' AND
+                       TAB-CLI-QTDE-PROJ(AS-IDX) > ZERO
+                   MOVE '(cliente nao encontrado)' TO RRC-CLI-NOME
+                   MOVE TAB-CLI-QTDE-PROJ(AS-IDX) TO RRC-QTDE-PROJ
+                   MOVE TAB-CLI-VALOR-TOTAL(AS-IDX) TO RRC-VALOR-TOTAL
+                   MOVE ZERO TO RRC-VALOR-ESPERADO
+                   MOVE 'PROJETO ORFAO' TO RRC-SITUACAO
+                   MOVE RELATORIO-RECONCILIACAO-CLIENTE-DETALHE TO
+                       ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S
+                   WRITE ARQ-RELATORIO-RECONCILIACAO-CLIENTE-S
+               END-IF
+           END-PERFORM.
+
+       2550-GERAR-RELATORIO-RECONCILIACAO-CLIENTE-FIM.
+           EXIT.
 
-           PROCESSAR-PROJFUNC.
-               MOVE ARQ-L-ID-PROJETO-FUNC-PROJ  TO
-                                              ARQ-S-ID-PROJETO-FUNC-PROJ
-               MOVE ARQ-L-ID-FUNC-FUNC-PROJ     TO 
-                                              ARQ-S-ID-FUNC-FUNC-PROJ
-               MOVE PROJETOSFUNCIONARIOS-FIELDS TO
-                                              ARQ-PROJETOSFUNCIONARIOS-S
-               WRITE ARQ-PROJETOSFUNCIONARIOS-S.
-           
+       2600-PROCESSAR-PROJFUNC SECTION.
+           LER-PROJFUNC.
                READ PROJETOSFUNCIONARIOS
-                   AT END
+               AT END
                    MOVE 'S' TO AS-FIM6
+               NOT AT END
+                   ADD 1 TO AS-LIDOS(6)
+                   PERFORM PROCESSAR-PROJFUNC
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(6), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
                END-READ.
-           EXIT.
+
+           PROCESSAR-PROJFUNC.
+               MOVE ARQ-L-ID-PROJETO-FUNC-PROJ TO
+                                           ARQ-S-ID-PROJETO-FUNC-PROJ
+               MOVE ARQ-L-ID-FUNC-FUNC-PROJ TO
+                                           ARQ-S-ID-FUNC-FUNC-PROJ
+               MOVE PROJETOSFUNCIONARIOS-FIELDS TO
+                                           ARQ-PROJETOSFUNCIONARIOS-S
+
+               IF AS-MODO-REPOSICAO = 'N'
+                   WRITE ARQ-PROJETOSFUNCIONARIOS-S
+               END-IF
+
+               IF AS-PF-QTDE < 500
+                   ADD 1 TO AS-PF-QTDE
+                   MOVE ARQ-L-ID-PROJETO-FUNC-PROJ TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO TAB-PF-PROJ(AS-PF-QTDE)
+                   MOVE ARQ-L-ID-FUNC-FUNC-PROJ TO AS-ID-ENTRADA
+                   PERFORM CONVERTER-ID-IDX
+                   MOVE AS-IDX TO TAB-PF-FUNC(AS-PF-QTDE)
+               ELSE
+                   DISPLAY 'AVISO: LIMITE DE 500 REGISTROS PROJFUNC '
+                       'EXCEDIDO, REGISTRO IGNORADO NO CRUZAMENTO'
+               END-IF.
 
        2600-PROCESSAR-PROJFUNC-FIM.
            EXIT.
 
+       2650-GERAR-RELATORIO-PROJFUNC SECTION.
+           MOVE RELATORIO-PROJFUNC-TITULO TO ARQ-RELATORIO-PROJFUNC-S
+           WRITE ARQ-RELATORIO-PROJFUNC-S.
+
+           PERFORM VARYING AS-IDX FROM 1 BY 1 UNTIL AS-IDX > 99
+               IF TAB-PROJ-EXISTE(AS-IDX) = 'Y'
+                   MOVE 'N' TO AS-ENCONTROU-PROJETO
+                   PERFORM VARYING AS-PF-IDX FROM 1 BY 1
+                           UNTIL AS-PF-IDX > AS-PF-QTDE
+                       IF TAB-PF-PROJ(AS-PF-IDX) = AS-IDX
+                           IF AS-ENCONTROU-PROJETO = 'N'
+                               MOVE TAB-PROJ-NOME(AS-IDX) TO
+                                   RPF-PROJETO-NOME
+                               MOVE RELATORIO-PROJFUNC-CABECALHO TO
+                                   ARQ-RELATORIO-PROJFUNC-S
+                               WRITE ARQ-RELATORIO-PROJFUNC-S
+                               MOVE 'Y' TO AS-ENCONTROU-PROJETO
+                           END-IF
+                           IF TAB-PF-FUNC(AS-PF-IDX) > ZERO AND
+                                   TAB-FUNC-EXISTE
+                                       (TAB-PF-FUNC(AS-PF-IDX)) = 'Y'
+                               MOVE TAB-FUNC-NOME
+                                   (TAB-PF-FUNC(AS-PF-IDX))
+                                   TO RPF-FUNC-NOME
+                           ELSE
+                               MOVE '(funcionario nao encontrado)' TO
+                                   RPF-FUNC-NOME
+                           END-IF
+                           MOVE RELATORIO-PROJFUNC-DETALHE TO
+                               ARQ-RELATORIO-PROJFUNC-S
+                           WRITE ARQ-RELATORIO-PROJFUNC-S
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       2650-GERAR-RELATORIO-PROJFUNC-FIM.
+           EXIT.
+
        2700-PROCESSAR-CONTAS SECTION.
-           READ CONTAS
-           AT END
-               DISPLAY 'ARQUIVO VAZIO'
-               MOVE 'S' TO AS-FIM7
-           NOT AT END
-               PERFORM PROCESSAR-PROJFUNC
-           END-READ.
+           LER-CONTA.
+               READ CONTAS
+               AT END
+                   MOVE 'S' TO AS-FIM7
+               NOT AT END
+                   ADD 1 TO AS-LIDOS(7)
+                   PERFORM PROCESSAR-CONTAS
+                   IF AS-MODO-REPOSICAO = 'N' AND
+                           FUNCTION MOD(AS-LIDOS(7), AS-CKPT-INTERVALO)
+                               = ZERO
+                       PERFORM GRAVAR-CHECKPOINT
+                   END-IF
+               END-READ.
 
            PROCESSAR-CONTAS.
-               
                MOVE ARQ-L-ID-CONTA        TO ARQ-S-ID-CONTA
                MOVE ARQ-L-ID-FUNC-CONTA   TO ARQ-S-ID-FUNC-CONTA
                MOVE ARQ-L-AGENCIA-CONTA   TO ARQ-S-AGENCIA-CONTA
                MOVE ARQ-L-NUMERO-CONTA    TO ARQ-S-NUMERO-CONTA
                MOVE ARQ-L-TIPO-CONTA      TO ARQ-S-TIPO-CONTA
-           
+
                MOVE CONTAS-FIELDS TO ARQ-CONTA-S
-               WRITE ARQ-CONTA-S.
-           
-               READ PROJETOSFUNCIONARIOS
-                   AT END
-                   MOVE 'S' TO AS-FIM6
-               END-READ.
-           EXIT.
+
+               IF AS-MODO-REPOSICAO = 'N'
+                   WRITE ARQ-CONTA-S
+               END-IF
+
+               MOVE ARQ-L-ID-FUNC-CONTA TO AS-ID-ENTRADA
+               PERFORM CONVERTER-ID-IDX
+               IF AS-CONTA-QTDE < 500
+                   ADD 1 TO AS-CONTA-QTDE
+                   MOVE AS-IDX TO TAB-CONTA-FUNC-IDX(AS-CONTA-QTDE)
+               ELSE
+                   DISPLAY 'AVISO: LIMITE DE 500 REGISTROS CONTAS '
+                       'EXCEDIDO, REGISTRO IGNORADO NA AUDITORIA'
+               END-IF
+
+               IF AS-IDX > ZERO AND TAB-FUNC-ATIVO(AS-IDX) = 'Y'
+                   MOVE ARQ-L-AGENCIA-CONTA TO DEP-AGENCIA
+                   MOVE ARQ-L-NUMERO-CONTA TO DEP-CONTA
+                   MOVE ZERO TO DEP-VALOR
+                   IF TAB-FUNC-CARGO-IDX(AS-IDX) > ZERO
+                       MOVE TAB-CARGO-SAL(TAB-FUNC-CARGO-IDX(AS-IDX))
+                           TO DEP-VALOR
+                   END-IF
+                   IF AS-MODO-REPOSICAO = 'N'
+                       WRITE ARQ-DEPOSITO-FOLHA-S
+                   END-IF
+               END-IF.
 
        2700-PROCESSAR-CONTAS-FIM.
            EXIT.
 
+       2800-CONVERTER-ID-IDX SECTION.
+           CONVERTER-ID-IDX.
+               IF AS-ID-ENTRADA IS NUMERIC AND AS-ID-ENTRADA > '00'
+                   MOVE AS-ID-ENTRADA TO AS-IDX
+               ELSE
+                   MOVE ZERO TO AS-IDX
+               END-IF.
 
+       2800-CONVERTER-ID-IDX-FIM.
+           EXIT.
 
-       2000-PROCESSAR-FIM.
+       2850-VERIFICAR-FILTRO-STATUS SECTION.
+           VERIFICAR-FILTRO-STATUS.
+               EVALUATE AS-FILTRO-STATUS
+                   WHEN 'A'
+                       IF AS-STATUS-VERIFICAR = 'Ativo'
+                           MOVE 'Y' TO AS-PASSA-FILTRO
+                       ELSE
+                           MOVE 'N' TO AS-PASSA-FILTRO
+                       END-IF
+                   WHEN 'I'
+                       IF AS-STATUS-VERIFICAR NOT = 'Ativo'
+                           MOVE 'Y' TO AS-PASSA-FILTRO
+                       ELSE
+                           MOVE 'N' TO AS-PASSA-FILTRO
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'Y' TO AS-PASSA-FILTRO
+               END-EVALUATE.
+
+       2850-VERIFICAR-FILTRO-STATUS-FIM.
+           EXIT.
+
+       2900-VALIDAR-DOCUMENTOS SECTION.
+           EXTRAIR-DIGITOS.
+               MOVE ZERO TO AS-QTDE-DIGITOS
+               PERFORM VARYING AS-POS FROM 1 BY 1 UNTIL AS-POS > 18
+                   MOVE AS-DOC-ENTRADA(AS-POS:1) TO AS-CHAR
+                   IF AS-CHAR IS NUMERIC AND AS-QTDE-DIGITOS < 14
+                       ADD 1 TO AS-QTDE-DIGITOS
+                       MOVE AS-CHAR TO TAB-DIGITO(AS-QTDE-DIGITOS)
+                   END-IF
+               END-PERFORM.
+
+           VERIFICAR-TODOS-IGUAIS.
+               MOVE 'Y' TO AS-TODOS-IGUAIS
+               PERFORM VARYING AS-J FROM 2 BY 1
+                       UNTIL AS-J > AS-QTDE-DIGITOS
+                   IF TAB-DIGITO(AS-J) NOT = TAB-DIGITO(1)
+                       MOVE 'N' TO AS-TODOS-IGUAIS
+                   END-IF
+               END-PERFORM.
+
+           VALIDAR-CPF.
+               PERFORM EXTRAIR-DIGITOS
+               MOVE 'N' TO AS-DOC-VALIDO
+               MOVE SPACES TO AS-MOTIVO-REJEITO
+               IF AS-QTDE-DIGITOS NOT = 11
+                   MOVE 'CPF invalido: deve conter 11 digitos' TO
+                       AS-MOTIVO-REJEITO
+               ELSE
+                   PERFORM VERIFICAR-TODOS-IGUAIS
+                   IF AS-TODOS-IGUAIS = 'Y'
+                       MOVE 'CPF invalido: digitos repetidos' TO
+                           AS-MOTIVO-REJEITO
+                   ELSE
+                       MOVE TAB-DIGITO(10) TO AS-DV-ORIG-1
+                       MOVE TAB-DIGITO(11) TO AS-DV-ORIG-2
+
+                       MOVE ZERO TO AS-SOMA
+                       PERFORM VARYING AS-J FROM 1 BY 1 UNTIL AS-J > 9
+                           COMPUTE AS-SOMA = AS-SOMA +
+                               TAB-DIGITO(AS-J) * (11 - AS-J)
+                       END-PERFORM
+                       COMPUTE AS-RESTO = FUNCTION MOD(AS-SOMA, 11)
+                       IF AS-RESTO < 2
+                           MOVE ZERO TO AS-DV1
+                       ELSE
+                           COMPUTE AS-DV1 = 11 - AS-RESTO
+                       END-IF
+
+                       MOVE ZERO TO AS-SOMA
+                       PERFORM VARYING AS-J FROM 1 BY 1 UNTIL AS-J > 10
+                           COMPUTE AS-SOMA = AS-SOMA +
+                               TAB-DIGITO(AS-J) * (12 - AS-J)
+                       END-PERFORM
+                       COMPUTE AS-RESTO = FUNCTION MOD(AS-SOMA, 11)
+                       IF AS-RESTO < 2
+                           MOVE ZERO TO AS-DV2
+                       ELSE
+                           COMPUTE AS-DV2 = 11 - AS-RESTO
+                       END-IF
+
+                       IF AS-DV1 = AS-DV-ORIG-1 AND
+                               AS-DV2 = AS-DV-ORIG-2
+                           MOVE 'Y' TO AS-DOC-VALIDO
+                       ELSE
+                           MOVE
+                            'CPF invalido: digito verificador nao bate'
+                               TO AS-MOTIVO-REJEITO
+                       END-IF
+                   END-IF
+               END-IF.
+
+           VALIDAR-CNPJ.
+               PERFORM EXTRAIR-DIGITOS
+               MOVE 'N' TO AS-DOC-VALIDO
+               MOVE SPACES TO AS-MOTIVO-REJEITO
+               IF AS-QTDE-DIGITOS NOT = 14
+                   MOVE 'CNPJ invalido: deve conter 14 digitos' TO
+                       AS-MOTIVO-REJEITO
+               ELSE
+                   PERFORM VERIFICAR-TODOS-IGUAIS
+                   IF AS-TODOS-IGUAIS = 'Y'
+                       MOVE 'CNPJ invalido: digitos repetidos' TO
+                           AS-MOTIVO-REJEITO
+                   ELSE
+                       MOVE TAB-DIGITO(13) TO AS-DV-ORIG-1
+                       MOVE TAB-DIGITO(14) TO AS-DV-ORIG-2
+
+                       MOVE ZERO TO AS-SOMA
+                       PERFORM VARYING AS-J FROM 1 BY 1 UNTIL AS-J > 12
+                           COMPUTE AS-PESO =
+                               2 + FUNCTION MOD(12 - AS-J, 8)
+                           COMPUTE AS-SOMA = AS-SOMA +
+                               TAB-DIGITO(AS-J) * AS-PESO
+                       END-PERFORM
+                       COMPUTE AS-RESTO = FUNCTION MOD(AS-SOMA, 11)
+                       IF AS-RESTO < 2
+                           MOVE ZERO TO AS-DV1
+                       ELSE
+                           COMPUTE AS-DV1 = 11 - AS-RESTO
+                       END-IF
+
+                       MOVE ZERO TO AS-SOMA
+                       PERFORM VARYING AS-J FROM 1 BY 1 UNTIL AS-J > 13
+                           COMPUTE AS-PESO =
+                               2 + FUNCTION MOD(13 - AS-J, 8)
+                           COMPUTE AS-SOMA = AS-SOMA +
+                               TAB-DIGITO(AS-J) * AS-PESO
+                       END-PERFORM
+                       COMPUTE AS-RESTO = FUNCTION MOD(AS-SOMA, 11)
+                       IF AS-RESTO < 2
+                           MOVE ZERO TO AS-DV2
+                       ELSE
+                           COMPUTE AS-DV2 = 11 - AS-RESTO
+                       END-IF
+
+                       IF AS-DV1 = AS-DV-ORIG-1 AND
+                               AS-DV2 = AS-DV-ORIG-2
+                           MOVE 'Y' TO AS-DOC-VALIDO
+                       ELSE
+                           MOVE
+                           'CNPJ invalido: digito verificador nao bate'
+                               TO AS-MOTIVO-REJEITO
+                       END-IF
+                   END-IF
+               END-IF.
+
+       2900-VALIDAR-DOCUMENTOS-FIM.
+           EXIT.
+
+       2950-AUDITORIA-INTEGRIDADE SECTION.
+           AUDITORIA-INTEGRIDADE.
+               MOVE RELATORIO-AUDITORIA-TITULO TO
+                   ARQ-RELATORIO-AUDITORIA-S
+               WRITE ARQ-RELATORIO-AUDITORIA-S.
+
+               PERFORM VARYING AS-IDX FROM 1 BY 1 UNTIL AS-IDX > 99
+                   IF TAB-FUNC-EXISTE(AS-IDX) = 'Y'
+                       IF TAB-FUNC-CARGO-IDX(AS-IDX) > ZERO AND
+                               TAB-CARGO-EXISTE
+                                   (TAB-FUNC-CARGO-IDX(AS-IDX)) = 'N'
+                           MOVE 'FUNCIONARIO' TO RAI-ARQ-ORIGEM
+                           MOVE 'ID-CARGO-FUNC' TO RAI-CAMPO
+                           MOVE TAB-FUNC-CARGO-IDX(AS-IDX) TO RAI-VALOR
+                           MOVE 'CARGO' TO RAI-ARQ-DESTINO
+                           PERFORM GRAVAR-LINHA-AUDITORIA
+                       END-IF
+                       IF TAB-FUNC-DEP-IDX(AS-IDX) > ZERO AND
+                               TAB-DEP-EXISTE
+                                   (TAB-FUNC-DEP-IDX(AS-IDX)) = 'N'
+                           MOVE 'FUNCIONARIO' TO RAI-ARQ-ORIGEM
+                           MOVE 'ID-DEP-FUNC' TO RAI-CAMPO
+                           MOVE TAB-FUNC-DEP-IDX(AS-IDX) TO RAI-VALOR
+                           MOVE 'DEPARTAMENTO' TO RAI-ARQ-DESTINO
+                           PERFORM GRAVAR-LINHA-AUDITORIA
+                       END-IF
+                   END-IF
+
+                   IF TAB-DEP-EXISTE(AS-IDX) = 'Y'
+                           AND TAB-DEP-RESP-IDX(AS-IDX) > ZERO
+                           AND TAB-FUNC-EXISTE
+                               (TAB-DEP-RESP-IDX(AS-IDX)) = 'N'
+                       MOVE 'DEPARTAMENTO' TO RAI-ARQ-ORIGEM
+                       MOVE 'ID-RESPONSAVEL' TO RAI-CAMPO
+                       MOVE TAB-DEP-RESP-IDX(AS-IDX) TO RAI-VALOR
+                       MOVE 'FUNCIONARIO' TO RAI-ARQ-DESTINO
+                       PERFORM GRAVAR-LINHA-AUDITORIA
+                   END-IF
+
+                   IF TAB-PROJ-EXISTE(AS-IDX) = 'Y'
+                       IF TAB-PROJ-DEP-IDX(AS-IDX) > ZERO AND
+                               TAB-DEP-EXISTE
+                                   (TAB-PROJ-DEP-IDX(AS-IDX)) = 'N'
+                           MOVE 'PROJETO' TO RAI-ARQ-ORIGEM
+                           MOVE 'ID-DEP-PROJETO' TO RAI-CAMPO
+                           MOVE TAB-PROJ-DEP-IDX(AS-IDX) TO RAI-VALOR
+                           MOVE 'DEPARTAMENTO' TO RAI-ARQ-DESTINO
+                           PERFORM GRAVAR-LINHA-AUDITORIA
+                       END-IF
+                       IF TAB-PROJ-CLI-IDX(AS-IDX) > ZERO AND
+                               TAB-CLI-EXISTE
+                                   (TAB-PROJ-CLI-IDX(AS-IDX)) = 'N'
+                           MOVE 'PROJETO' TO RAI-ARQ-ORIGEM
+                           MOVE 'ID-CLIENTE-PROJ' TO RAI-CAMPO
+                           MOVE TAB-PROJ-CLI-IDX(AS-IDX) TO RAI-VALOR
+                           MOVE 'CLIENTE' TO RAI-ARQ-DESTINO
+                           PERFORM GRAVAR-LINHA-AUDITORIA
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+               PERFORM VARYING AS-PF-IDX FROM 1 BY 1
+                       UNTIL AS-PF-IDX > AS-PF-QTDE
+                   IF TAB-PF-PROJ(AS-PF-IDX) = ZERO OR
+                           TAB-PROJ-EXISTE
+                               (TAB-PF-PROJ(AS-PF-IDX)) = 'N'
+                       MOVE 'PROJFUNC' TO RAI-ARQ-ORIGEM
+                       MOVE 'ID-PROJETO' TO RAI-CAMPO
+                       MOVE TAB-PF-PROJ(AS-PF-IDX) TO RAI-VALOR
+                       MOVE 'PROJETO' TO RAI-ARQ-DESTINO
+                       PERFORM GRAVAR-LINHA-AUDITORIA
+                   END-IF
+                   IF TAB-PF-FUNC(AS-PF-IDX) = ZERO OR
+                           TAB-FUNC-EXISTE
+                               (TAB-PF-FUNC(AS-PF-IDX)) = 'N'
+                       MOVE 'PROJFUNC' TO RAI-ARQ-ORIGEM
+                       MOVE 'ID-FUNCIONARIO' TO RAI-CAMPO
+                       MOVE TAB-PF-FUNC(AS-PF-IDX) TO RAI-VALOR
+                       MOVE 'FUNCIONARIO' TO RAI-ARQ-DESTINO
+                       PERFORM GRAVAR-LINHA-AUDITORIA
+                   END-IF
+               END-PERFORM.
+
+               PERFORM VARYING AS-IDX FROM 1 BY 1
+                       UNTIL AS-IDX > AS-CONTA-QTDE
+                   IF TAB-CONTA-FUNC-IDX(AS-IDX) = ZERO OR
+                           TAB-FUNC-EXISTE
+                               (TAB-CONTA-FUNC-IDX(AS-IDX)) = 'N'
+                       MOVE 'CONTA' TO RAI-ARQ-ORIGEM
+                       MOVE 'ID-FUNC-CONTA' TO RAI-CAMPO
+                       MOVE TAB-CONTA-FUNC-IDX(AS-IDX) TO RAI-VALOR
+                       MOVE 'FUNCIONARIO' TO RAI-ARQ-DESTINO
+                       PERFORM GRAVAR-LINHA-AUDITORIA
+                   END-IF
+               END-PERFORM.
+
+           GRAVAR-LINHA-AUDITORIA.
+               MOVE RELATORIO-AUDITORIA-DETALHE TO
+                   ARQ-RELATORIO-AUDITORIA-S
+               WRITE ARQ-RELATORIO-AUDITORIA-S.
+
+       2950-AUDITORIA-INTEGRIDADE-FIM.
            EXIT.
 
        3000-FINALIZAR          SECTION.
@@ -738,40 +1973,79 @@
            END-IF
 
            CLOSE CLIENTES-S.
-           IF AS-STATUS-E1 NOT EQUAL ZEROS
+           IF AS-STATUS-S1 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S1
            END-IF
 
            CLOSE CARGOS-S.
-           IF AS-STATUS-E2 NOT EQUAL ZEROS
+           IF AS-STATUS-S2 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S2
            END-IF
 
            CLOSE DEPARTAMENTOS-S.
-           IF AS-STATUS-E3 NOT EQUAL ZEROS
+           IF AS-STATUS-S3 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S3
            END-IF
 
            CLOSE FUNCIONARIOS-S.
-           IF AS-STATUS-E4 NOT EQUAL ZEROS
+           IF AS-STATUS-S4 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S4
            END-IF
 
            CLOSE PROJETOS-S.
-           IF AS-STATUS-E5 NOT EQUAL ZEROS
+           IF AS-STATUS-S5 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S5
            END-IF
 
            CLOSE PROJETOSFUNCIONARIOS-S.
-           IF AS-STATUS-E6 NOT EQUAL ZEROS
+           IF AS-STATUS-S6 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S6
            END-IF
 
            CLOSE CONTAS-S.
-           IF AS-STATUS-E7 NOT EQUAL ZEROS
+           IF AS-STATUS-S7 NOT EQUAL ZEROS
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S7
            END-IF
-           .
+
+           CLOSE DEPOSITO-FOLHA-S.
+           IF AS-STATUS-S12 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S12
+           END-IF
+
+           CLOSE RELATORIO-PROJFUNC-S.
+           IF AS-STATUS-S8 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S8
+           END-IF
+
+           CLOSE REJEITOS-S.
+           IF AS-STATUS-S9 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S9
+           END-IF
+
+           CLOSE RELATORIO-FOLHA-DEP-S.
+           IF AS-STATUS-S10 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S10
+           END-IF
+
+           CLOSE RELATORIO-RECONCILIACAO-CLIENTE-S.
+           IF AS-STATUS-S11 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S11
+           END-IF
+
+           CLOSE RELATORIO-ORGANOGRAMA-S.
+           IF AS-STATUS-S13 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S13
+           END-IF
+
+           CLOSE RELATORIO-AUDITORIA-S.
+           IF AS-STATUS-S14 NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S14
+           END-IF.
+
+           LIMPAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-CTL
+               CLOSE CHECKPOINT-CTL.
+
        3000-FINALIZAR-FIM.
            EXIT.
 
